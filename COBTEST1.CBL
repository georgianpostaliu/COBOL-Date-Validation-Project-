@@ -5,21 +5,137 @@
       *DATA SE ACCEPTA DE LA SYSIN
       *SE VA STABILI UN FLAG PT VALID SAU INVALID -- DISPLAY DATA IS
       *VALID/DATA IS NOT VALID
-      *RANGE ANI 2010-2025
+      *RANGE ANI - CITIT DIN FISIERUL DE CONTROL YEARCTL
+      *****************************************************
+      *MODIFICATION HISTORY
+      *  - ADDED LS-REASON TO LINKAGE SO CALLERS CAN SEE WHY A DATE
+      *    WAS REJECTED INSTEAD OF JUST YES/NO.
+      *  - VALID YEAR WINDOW NOW LOADED FROM THE YEARCTL CONTROL
+      *    FILE AT FIRST CALL INSTEAD OF BEING HARDCODED.
+      *  - LEAP YEAR IS NOW CALCULATED FROM WS-YEAR INSTEAD OF BEING
+      *    LOOKED UP AGAINST A FIXED LIST OF YEARS.
+      *  - LINKAGE SECTION NOW COPIES DATELINK SO THE CALL INTERFACE
+      *    IS SHARED WITH EVERY CALLING PROGRAM.
+      *  - ADDED A BUSINESS-DAY/HOLIDAY CHECK AFTER CALENDAR
+      *    VALIDATION: WEEKENDS ARE COMPUTED, HOLIDAYS ARE LOOKED
+      *    UP IN THE HOLIDAY MASTER FILE.
+      *  - EVERY CALL IS NOW APPENDED TO THE AUDIT TRAIL FILE WITH A
+      *    TIMESTAMP, THE RESULT, AND THE REJECTION REASON.
+      *  - LOAD-YEARCTL NOW WARNS ON THE CONSOLE WHEN THE CONTROL
+      *    FILE CANNOT BE OPENED, SO A MISSING YEARCTL IS VISIBLY
+      *    DIFFERENT FROM A GENUINE OUT-OF-WINDOW REJECTION.
+      *  - LOG-AUDIT NOW OPENS, WRITES, AND CLOSES THE AUDIT FILE ON
+      *    EACH CALL INSTEAD OF HOLDING IT OPEN FOR THE LIFE OF THE
+      *    RUN, AND CHECKS FILE STATUS AFTER THE OPEN AND THE WRITE,
+      *    ABENDING WITH A NON-ZERO RETURN-CODE IF EITHER FAILS. THIS
+      *    ALSO REMOVES THE IMPLICIT-CLOSE WARNING THAT USED TO SHOW
+      *    UP ON EVERY RUN.
+      *  - LOAD-HOLIDAYS NOW WARNS ON THE CONSOLE WHEN THE HOLIDAY
+      *    MASTER FILE HAS MORE THAN 100 ENTRIES, SINCE THE TABLE
+      *    CANNOT HOLD MORE AND ANY HOLIDAY BEYOND IT WOULD OTHERWISE
+      *    BE SILENTLY DROPPED FROM THE BUSINESS-DAY CHECK.
       *****************************************************
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID COBTST01
+       PROGRAM-ID. COBTST01.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS CNSL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEARCTL-FILE ASSIGN TO 'YEARCTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YEARCTL-STATUS.
+           SELECT HOLIDAY-FILE ASSIGN TO 'HOLIDAY'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDITLOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  YEARCTL-FILE.
+       01  YEARCTL-RECORD.
+           05 YC-YEAR-LOW              PIC 9(4).
+           05 YC-YEAR-HIGH             PIC 9(4).
+
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-RECORD.
+           05 HD-DATE                  PIC 9(8).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUD-TIMESTAMP.
+               10 AUD-RUN-DATE          PIC 9(6).
+               10 AUD-RUN-TIME          PIC 9(8).
+           05 FILLER                   PIC X(1).
+           05 AUD-DATE-8                PIC 9(8).
+           05 FILLER                   PIC X(1).
+           05 AUD-RESPONSE              PIC X(3).
+           05 FILLER                   PIC X(1).
+           05 AUD-REASON                PIC X(15).
+
        WORKING-STORAGE SECTION.
+       01 WS-YEARCTL-STATUS           PIC X(2) VALUE '00'.
+
+       01 WS-YEARCTL-SW               PIC X(1) VALUE 'N'.
+          88 YEARCTL-LOADED              VALUE 'Y'.
+
+       01 WS-YEAR-RANGE.
+          05 WS-YEAR-LOW               PIC 9(4) VALUE 2010.
+          05 WS-YEAR-HIGH              PIC 9(4) VALUE 2025.
+
+       01 WS-LEAP-SW                   PIC X(1) VALUE 'N'.
+          88 LEAP-YEAR                    VALUE 'Y'.
+          88 NOT-LEAP-YEAR                VALUE 'N'.
+
+       01 WS-LEAP-CALC.
+          05 WS-LEAP-QUOTIENT          PIC 9(4).
+          05 WS-REM-4                  PIC 9(2).
+          05 WS-REM-100                PIC 9(2).
+          05 WS-REM-400                PIC 9(3).
+
+       01 WS-HOLIDAY-STATUS           PIC X(2) VALUE '00'.
+
+       01 WS-HOLIDAY-SW                PIC X(1) VALUE 'N'.
+          88 HOLIDAYS-LOADED             VALUE 'Y'.
+
+       01 WS-HOLIDAY-EOF-SW            PIC X(1) VALUE 'N'.
+          88 END-OF-HOLIDAYS              VALUE 'Y'.
+
+       01 WS-AUDIT-STATUS              PIC X(2) VALUE '00'.
+
+       01 RC-FILE-ERROR                PIC 9(3) VALUE 16.
+
+       01 WS-HOLIDAY-TABLE.
+          05 WS-HOLIDAY-COUNT          PIC 9(3) VALUE ZEROS COMP.
+          05 WS-HOLIDAY-ENTRY OCCURS 1 TO 100 TIMES
+                               DEPENDING ON WS-HOLIDAY-COUNT
+                               INDEXED BY WS-HOLIDAY-IDX
+                               PIC 9(8).
+
+      *DAY-OF-WEEK IS DERIVED WITH ZELLER'S CONGRUENCE.
+      *WS-DOW: 0=SATURDAY 1=SUNDAY 2=MONDAY ... 6=FRIDAY.
+       01 WS-DOW-CALC.
+          05 WS-Z-MONTH                PIC 9(2).
+          05 WS-Z-YEAR                 PIC 9(4).
+          05 WS-Z-J                    PIC 9(2).
+          05 WS-Z-K                    PIC 9(2).
+          05 WS-Z-TERM1                PIC 9(4).
+          05 WS-Z-TERM1-DIV            PIC 9(4).
+          05 WS-Z-TERM1-REM            PIC 9(4).
+          05 WS-Z-J-DIV4               PIC 9(2).
+          05 WS-Z-J-DIV4-REM           PIC 9(2).
+          05 WS-Z-K-DIV4               PIC 9(2).
+          05 WS-Z-K-DIV4-REM           PIC 9(2).
+          05 WS-Z-SUM                  PIC 9(6).
+          05 WS-Z-SUM-DIV              PIC 9(6).
+          05 WS-DOW                    PIC 9(1).
+
        01 WS-DATA.
            05 WS-YEAR                 PIC 9(4).
-              88 VALID-YEAR    VALUES 2010 THRU 2025.
-              88 BISECT        VALUES 2012, 2016, 2020, 2024.
 
            05 WS-MONTH                 PIC 9(2).
               88 VALID-MONTH          VALUES 1 THRU 12.
@@ -44,51 +160,262 @@
           88 INVALID-DAY           VALUE 'INCORRECT DAY'.
 
        01 SW-VALID-DATE            PIC X(3).
-          88 VALID                  VALUE 'YES'.
-          88 NON-VALID              VALUE 'NO'.
+          88 DATE-VALID             VALUE 'YES'.
+          88 DATE-INVALID           VALUE 'NO'.
 
        LINKAGE SECTION .
-       01 LS-DATE.
-          05 LS-DATE-FOR-PROCES      PIC 9(8).
-          05 LS-RESPONSE             PIC X(3).
+       COPY DATELINK.
+
+       PROCEDURE DIVISION USING DATE-LINKAGE-REC.
 
-       PROCEDURE DIVISION USING LS-DATE.
+             PERFORM 0100-LOAD-YEARCTL THRU 0100-EXIT.
 
-             MOVE LS-DATE-FOR-PROCES TO WS-DATA.
+             MOVE LS-DATE-8 TO WS-DATA.
 
+             PERFORM 0200-CALC-LEAP-YEAR THRU 0200-EXIT.
              PERFORM 0900-PROCES-FILE THRU 0909-EXIT.
              MOVE SW-VALID-DATE TO LS-RESPONSE.
+             MOVE WS-REJ-REASON TO LS-REASON.
+
+             MOVE SPACE TO LS-BUSDAY-IND.
+             IF DATE-VALID
+                 PERFORM 0300-LOAD-HOLIDAYS THRU 0300-EXIT
+                 PERFORM 0400-CHECK-BUSINESS-DAY THRU 0400-EXIT
+             END-IF.
+
+             PERFORM 0500-LOG-AUDIT THRU 0500-EXIT.
 
              GOBACK.
       **************************************************************
-      *REJECT-RECORDS
+      *LOAD-YEAR-WINDOW - RUN ONCE PER PROGRAM LOAD
       **************************************************************
 
-       0900-PROCES-FILE.
+       0100-LOAD-YEARCTL.
+
+           IF NOT YEARCTL-LOADED
+               OPEN INPUT YEARCTL-FILE
+               IF WS-YEARCTL-STATUS EQUAL '00'
+                   READ YEARCTL-FILE
+                       NOT AT END
+                           MOVE YC-YEAR-LOW  TO WS-YEAR-LOW
+                           MOVE YC-YEAR-HIGH TO WS-YEAR-HIGH
+                   END-READ
+                   CLOSE YEARCTL-FILE
+               ELSE
+                   DISPLAY 'COBTST01: YEARCTL NOT AVAILABLE, STATUS='
+                       WS-YEARCTL-STATUS
+                       ' - USING DEFAULT YEAR WINDOW' UPON CNSL
+               END-IF
+               SET YEARCTL-LOADED TO TRUE
+           END-IF.
 
-           SET VALID-YEAR TO TRUE.
-           SET VALID TO TRUE.
-           EVALUATE TRUE
+       0100-EXIT.
+           EXIT.
 
-           WHEN VALID-MONTH AND VALID-DAY31
-               IF MONTH-30 AND NOT VALID-DAY30
-                   SET NON-VALID TO TRUE
-                   IF MONTH-31 AND NOT VALID-DAY31
-                       SET NON-VALID TO TRUE
+      **************************************************************
+      *CALC-LEAP-YEAR - DIVISIBLE BY 4, NOT BY 100 UNLESS ALSO BY 400
+      **************************************************************
+
+       0200-CALC-LEAP-YEAR.
+
+           SET NOT-LEAP-YEAR TO TRUE.
+           DIVIDE WS-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-REM-4.
+           IF WS-REM-4 EQUAL ZERO
+               DIVIDE WS-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-REM-100
+               IF WS-REM-100 EQUAL ZERO
+                   DIVIDE WS-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-REM-400
+                   IF WS-REM-400 EQUAL ZERO
+                       SET LEAP-YEAR TO TRUE
                    END-IF
+               ELSE
+                   SET LEAP-YEAR TO TRUE
                END-IF
-               IF BISECT
-                   IF FEBRUARY AND NOT VALID-DAY29
-                       SET NON-VALID TO TRUE
+           END-IF.
+
+       0200-EXIT.
+           EXIT.
+
+      **************************************************************
+      *LOAD-HOLIDAYS - LOAD THE HOLIDAY MASTER FILE ONCE PER LOAD
+      **************************************************************
+
+       0300-LOAD-HOLIDAYS.
+
+           IF NOT HOLIDAYS-LOADED
+               OPEN INPUT HOLIDAY-FILE
+               IF WS-HOLIDAY-STATUS EQUAL '00'
+                   PERFORM 0310-READ-HOLIDAY THRU 0310-EXIT
+                       UNTIL END-OF-HOLIDAYS
+                          OR WS-HOLIDAY-COUNT EQUAL 100
+                   IF WS-HOLIDAY-COUNT EQUAL 100
+                       AND NOT END-OF-HOLIDAYS
+                       READ HOLIDAY-FILE
+                           AT END
+                               SET END-OF-HOLIDAYS TO TRUE
+                       END-READ
+                       IF NOT END-OF-HOLIDAYS
+                           DISPLAY 'COBTST01: HOLIDAY TABLE FULL AT '
+                               '100 ENTRIES - REMAINING HOLIDAYS '
+                               'NOT LOADED' UPON CNSL
+                       END-IF
                    END-IF
+                   CLOSE HOLIDAY-FILE
+               END-IF
+               SET HOLIDAYS-LOADED TO TRUE
+           END-IF.
+
+       0300-EXIT.
+           EXIT.
+
+       0310-READ-HOLIDAY.
+
+           READ HOLIDAY-FILE
+               AT END
+                   SET END-OF-HOLIDAYS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-HOLIDAY-COUNT
+                   MOVE HD-DATE TO WS-HOLIDAY-ENTRY(WS-HOLIDAY-COUNT)
+           END-READ.
+
+       0310-EXIT.
+           EXIT.
+
+      **************************************************************
+      *CHECK-BUSINESS-DAY - WEEKEND AND HOLIDAY MASTER FILE LOOKUP
+      **************************************************************
+
+       0400-CHECK-BUSINESS-DAY.
+
+           PERFORM 0350-CALC-DOW THRU 0350-EXIT.
+
+           IF WS-DOW EQUAL 0 OR WS-DOW EQUAL 1
+               SET LS-NON-BUSINESS-DAY TO TRUE
+           ELSE
+               SET LS-BUSINESS-DAY TO TRUE
+           END-IF.
+
+           IF LS-BUSINESS-DAY AND WS-HOLIDAY-COUNT GREATER THAN ZERO
+               SET WS-HOLIDAY-IDX TO 1
+               SEARCH WS-HOLIDAY-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-HOLIDAY-ENTRY(WS-HOLIDAY-IDX)
+                           EQUAL LS-DATE-8
+                       SET LS-NON-BUSINESS-DAY TO TRUE
+               END-SEARCH
+           END-IF.
+
+       0400-EXIT.
+           EXIT.
+
+      **************************************************************
+      *LOG-AUDIT - APPEND THIS CALL'S RESULT TO THE AUDIT TRAIL FILE
+      **************************************************************
+
+       0500-LOG-AUDIT.
+
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS EQUAL '35'
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               DISPLAY 'COBTST01: CANNOT OPEN AUDITLOG, STATUS='
+                   WS-AUDIT-STATUS UPON CNSL
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO AUDIT-RECORD.
+           ACCEPT AUD-RUN-DATE FROM DATE.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           MOVE LS-DATE-8   TO AUD-DATE-8.
+           MOVE LS-RESPONSE TO AUD-RESPONSE.
+           MOVE LS-REASON   TO AUD-REASON.
+           WRITE AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT EQUAL '00'
+               DISPLAY 'COBTST01: AUDIT WRITE FAILED, STATUS='
+                   WS-AUDIT-STATUS UPON CNSL
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+
+       0500-EXIT.
+           EXIT.
+
+      **************************************************************
+      *CALC-DOW - ZELLER'S CONGRUENCE (GREGORIAN CALENDAR)
+      **************************************************************
+
+       0350-CALC-DOW.
+
+           IF WS-MONTH LESS THAN 3
+               COMPUTE WS-Z-MONTH = WS-MONTH + 12
+               COMPUTE WS-Z-YEAR = WS-YEAR - 1
+           ELSE
+               MOVE WS-MONTH TO WS-Z-MONTH
+               MOVE WS-YEAR TO WS-Z-YEAR
+           END-IF.
+
+           DIVIDE WS-Z-YEAR BY 100 GIVING WS-Z-J
+               REMAINDER WS-Z-K.
+
+           COMPUTE WS-Z-TERM1 = 13 * (WS-Z-MONTH + 1).
+           DIVIDE WS-Z-TERM1 BY 5 GIVING WS-Z-TERM1-DIV
+               REMAINDER WS-Z-TERM1-REM.
+
+           DIVIDE WS-Z-K BY 4 GIVING WS-Z-K-DIV4
+               REMAINDER WS-Z-K-DIV4-REM.
+
+           DIVIDE WS-Z-J BY 4 GIVING WS-Z-J-DIV4
+               REMAINDER WS-Z-J-DIV4-REM.
+
+           COMPUTE WS-Z-SUM = WS-DAY + WS-Z-TERM1-DIV + WS-Z-K
+                             + WS-Z-K-DIV4 + WS-Z-J-DIV4
+                             + (5 * WS-Z-J).
+
+           DIVIDE WS-Z-SUM BY 7 GIVING WS-Z-SUM-DIV
+               REMAINDER WS-DOW.
+
+       0350-EXIT.
+           EXIT.
+
+      **************************************************************
+      *REJECT-RECORDS
+      **************************************************************
+
+       0900-PROCES-FILE.
+
+           SET DATE-VALID TO TRUE.
+           MOVE SPACES TO WS-REJ-REASON.
+
+           IF WS-YEAR < WS-YEAR-LOW OR WS-YEAR > WS-YEAR-HIGH
+               SET INVALID-YEAR TO TRUE
+               SET DATE-INVALID TO TRUE
+           ELSE
+               IF NOT VALID-MONTH
+                   SET INVALID-MONTH TO TRUE
+                   SET DATE-INVALID TO TRUE
                ELSE
-                   IF FEBRUARY AND NOT VALID-DAY28
-                       SET NON-VALID TO TRUE
-                   END-IF
+                   EVALUATE TRUE
+                       WHEN MONTH-31 AND VALID-DAY31
+                           CONTINUE
+                       WHEN MONTH-30 AND VALID-DAY30
+                           CONTINUE
+                       WHEN FEBRUARY AND LEAP-YEAR AND VALID-DAY29
+                           CONTINUE
+                       WHEN FEBRUARY AND NOT-LEAP-YEAR AND VALID-DAY28
+                           CONTINUE
+                       WHEN OTHER
+                           SET INVALID-DAY TO TRUE
+                           SET DATE-INVALID TO TRUE
+                   END-EVALUATE
                END-IF
-           WHEN OTHER
-               SET NON-VALID TO TRUE
-           END-EVALUATE.
+           END-IF.
 
        0909-EXIT.
-
+           EXIT.
