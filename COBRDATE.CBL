@@ -0,0 +1,241 @@
+     ******************************************************
+      *RAPORT SUMAR PENTRU RULAREA DE VALIDARE A DATELOR IN BATCH
+      *SPECIFICATII
+      *CITESTE FISIERUL DE IESIRE PRODUS DE COBBDATE (OUTDATES)
+      *TOTALIZEAZA INREGISTRARI PROCESATE, VALIDE SI INVALIDE
+      *DEFALCA INVALIDE PE MOTIV (AN/LUNA/ZI)
+      *TIPARESTE UN ANTET DE PAGINA CU DATA RULARII SI NUMELE
+      *FISIERULUI DE INTRARE
+      *****************************************************
+      *MODIFICATION HISTORY
+      *  - INITIAL VERSION, SIGN-OFF REPORT FOR THE BATCH RUN.
+      *  - OUTDATES RECORD LAYOUT MOVED INTO THE SHARED OUTREC
+      *    COPYBOOK SO IT CANNOT DRIFT OUT OF STEP WITH COBBDATE.
+      *  - INITIALIZE NOW CHECKS FILE STATUS AFTER EACH OPEN AND
+      *    ABENDS WITH A NON-ZERO RETURN-CODE IF OUTDATES OR
+      *    PRTDATES CANNOT BE OPENED.
+      *****************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBRDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CNSL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTDATES-FILE ASSIGN TO 'OUTDATES'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTDATES-STATUS.
+           SELECT PRTDATES-FILE ASSIGN TO 'PRTDATES'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTDATES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OUTDATES-FILE.
+       COPY OUTREC.
+
+       FD  PRTDATES-FILE.
+       01  PRT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OUTDATES-STATUS          PIC X(2) VALUE '00'.
+       01 WS-PRTDATES-STATUS          PIC X(2) VALUE '00'.
+
+       01 WS-EOF-SW                   PIC X(1) VALUE 'N'.
+          88 END-OF-OUTDATES             VALUE 'Y'.
+
+       01 WS-RUN-DATE.
+          05 WS-RUN-YY                PIC 9(2).
+          05 WS-RUN-MM                PIC 9(2).
+          05 WS-RUN-DD                PIC 9(2).
+
+       01 WS-IN-FILE-NAME              PIC X(20) VALUE 'OUTDATES'.
+
+       01 WS-COUNTS.
+          05 WS-TOTAL-COUNT           PIC 9(7) VALUE ZEROS COMP.
+          05 WS-VALID-COUNT           PIC 9(7) VALUE ZEROS COMP.
+          05 WS-INVALID-COUNT         PIC 9(7) VALUE ZEROS COMP.
+          05 WS-INVALID-YEAR-COUNT    PIC 9(7) VALUE ZEROS COMP.
+          05 WS-INVALID-MONTH-COUNT   PIC 9(7) VALUE ZEROS COMP.
+          05 WS-INVALID-DAY-COUNT     PIC 9(7) VALUE ZEROS COMP.
+          05 WS-BAD-FORMAT-COUNT      PIC 9(7) VALUE ZEROS COMP.
+
+       01 WS-EDIT-COUNT                PIC Z,ZZZ,ZZ9.
+
+       01 RC-FILE-ERROR                PIC 9(3) VALUE 16.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL END-OF-OUTDATES.
+           PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+           STOP RUN.
+
+      **************************************************************
+      *INITIALIZE - OPEN FILES, PRINT PAGE HEADER, PRIME THE READ
+      **************************************************************
+
+       1000-INITIALIZE.
+
+           OPEN INPUT OUTDATES-FILE.
+           IF WS-OUTDATES-STATUS NOT EQUAL '00'
+               DISPLAY 'COBRDATE: CANNOT OPEN OUTDATES, STATUS='
+                   WS-OUTDATES-STATUS UPON CNSL
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PRTDATES-FILE.
+           IF WS-PRTDATES-STATUS NOT EQUAL '00'
+               DISPLAY 'COBRDATE: CANNOT OPEN PRTDATES, STATUS='
+                   WS-PRTDATES-STATUS UPON CNSL
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           PERFORM 8100-PRINT-HEADER THRU 8100-EXIT.
+           PERFORM 2100-READ-OUTDATES THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      **************************************************************
+      *PROCESS-RECORD - TALLY ONE VALIDATION RESULT
+      **************************************************************
+
+       2000-PROCESS-RECORD.
+
+           ADD 1 TO WS-TOTAL-COUNT.
+           IF OUT-STATUS EQUAL 'YES'
+               ADD 1 TO WS-VALID-COUNT
+           ELSE
+               ADD 1 TO WS-INVALID-COUNT
+               EVALUATE TRUE
+                   WHEN OUT-REASON EQUAL 'INCORRECT YEAR '
+                       ADD 1 TO WS-INVALID-YEAR-COUNT
+                   WHEN OUT-REASON EQUAL 'INCORRECT MONTH'
+                       ADD 1 TO WS-INVALID-MONTH-COUNT
+                   WHEN OUT-REASON EQUAL 'INCORRECT DAY'
+                       ADD 1 TO WS-INVALID-DAY-COUNT
+                   WHEN OUT-REASON EQUAL 'BAD FORMAT'
+                       ADD 1 TO WS-BAD-FORMAT-COUNT
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+           PERFORM 2100-READ-OUTDATES THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      **************************************************************
+      *READ-OUTDATES - READ THE NEXT VALIDATION RESULT
+      **************************************************************
+
+       2100-READ-OUTDATES.
+
+           READ OUTDATES-FILE
+               AT END
+                   SET END-OF-OUTDATES TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      **************************************************************
+      *PRINT-HEADER - PAGE HEADER: RUN DATE AND SOURCE FILE NAME
+      **************************************************************
+
+       8100-PRINT-HEADER.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING 'DATE VALIDATION BATCH RUN - SUMMARY REPORT'
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING 'RUN DATE : 20' WS-RUN-YY '-' WS-RUN-MM '-' WS-RUN-DD
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           STRING 'SOURCE FILE : ' WS-IN-FILE-NAME
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE SPACES TO PRT-LINE.
+           WRITE PRT-LINE.
+
+       8100-EXIT.
+           EXIT.
+
+      **************************************************************
+      *PRINT-SUMMARY - TOTALS AND REJECTION BREAKDOWN
+      **************************************************************
+
+       8000-PRINT-SUMMARY.
+
+           MOVE WS-TOTAL-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING 'RECORDS PROCESSED  . . . . : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE WS-VALID-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING 'VALID DATES . . . . . . . . : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE WS-INVALID-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING 'INVALID DATES . . . . . . . : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE WS-INVALID-YEAR-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING '  REJECTED - INCORRECT YEAR : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE WS-INVALID-MONTH-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING '  REJECTED - INCORRECT MONTH: ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE WS-INVALID-DAY-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING '  REJECTED - INCORRECT DAY  : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+           MOVE WS-BAD-FORMAT-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO PRT-LINE.
+           STRING '  REJECTED - BAD FORMAT    : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO PRT-LINE.
+           WRITE PRT-LINE.
+
+       8000-EXIT.
+           EXIT.
+
+      **************************************************************
+      *TERMINATE - CLOSE FILES
+      **************************************************************
+
+       9000-TERMINATE.
+
+           CLOSE OUTDATES-FILE.
+           CLOSE PRTDATES-FILE.
+
+       9000-EXIT.
+           EXIT.
