@@ -0,0 +1,175 @@
+     ******************************************************
+      *VALIDEAZA UN FISIER INTREG DE DATE, NU DOAR DATA CURENTA
+      *SPECIFICATII
+      *CITESTE UN FISIER SECVENTIAL DE DATE PIC 9(8) (YYYYMMDD)
+      *APELEAZA COBTST01 PENTRU FIECARE INREGISTRARE
+      *SCRIE FIECARE INREGISTRARE INAPOI CU STATUS ACCEPTED/REJECTED
+      *****************************************************
+      *MODIFICATION HISTORY
+      *  - INITIAL VERSION, BATCH COUNTERPART TO COBVDATE.
+      *  - SWITCHED THE COBTST01 CALL INTERFACE TO THE SHARED
+      *    DATELINK COPYBOOK.
+      *  - OUTPUT RECORD NOW CARRIES THE BUSINESS-DAY INDICATOR.
+      *  - INPUT RECORD NOW ACCEPTS MM/DD/YYYY AND DD-MON-YYYY IN
+      *    ADDITION TO YYYYMMDD, NORMALIZED VIA COBNDATE BEFORE
+      *    THE CALL TO COBTST01.
+      *  - OUTDATES RECORD LAYOUT MOVED INTO THE SHARED OUTREC
+      *    COPYBOOK SO COBRDATE CANNOT DRIFT OUT OF STEP WITH IT.
+      *  - INITIALIZE NOW CHECKS FILE STATUS AFTER EACH OPEN AND
+      *    ABENDS WITH A NON-ZERO RETURN-CODE IF INDATES OR
+      *    OUTDATES CANNOT BE OPENED, INSTEAD OF RUNNING ON INTO
+      *    READS/WRITES AGAINST AN UNOPENED FILE.
+      *  - THE CALLS TO COBNDATE AND COBTST01 NOW GUARD AGAINST A
+      *    CALL FAILURE WITH ON EXCEPTION, ABENDING WITH A NON-ZERO
+      *    RETURN-CODE INSTEAD OF LETTING A LINK FAILURE MID-FEED
+      *    GO UNNOTICED.
+      *****************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBBDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CNSL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDATES-FILE ASSIGN TO 'INDATES'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INDATES-STATUS.
+           SELECT OUTDATES-FILE ASSIGN TO 'OUTDATES'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTDATES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INDATES-FILE.
+       01  IN-RECORD.
+           05 IN-DATE-RAW             PIC X(11).
+
+       FD  OUTDATES-FILE.
+       COPY OUTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INDATES-STATUS           PIC X(2) VALUE '00'.
+       01 WS-OUTDATES-STATUS          PIC X(2) VALUE '00'.
+
+       01 WS-EOF-SW                   PIC X(1) VALUE 'N'.
+          88 END-OF-INPUT                VALUE 'Y'.
+
+       01 WS-REC-COUNTS.
+          05 WS-REC-COUNT             PIC 9(7) VALUE ZEROS COMP.
+
+       01 RC-FILE-ERROR                PIC 9(3) VALUE 16.
+       01 RC-CALL-FAILED               PIC 9(3) VALUE 12.
+
+       COPY DATELINK.
+       COPY DATECONV.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL END-OF-INPUT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+
+           STOP RUN.
+
+      **************************************************************
+      *INITIALIZE - OPEN FILES AND PRIME THE READ
+      **************************************************************
+
+       1000-INITIALIZE.
+
+           OPEN INPUT INDATES-FILE.
+           IF WS-INDATES-STATUS NOT EQUAL '00'
+               DISPLAY 'COBBDATE: CANNOT OPEN INDATES, STATUS='
+                   WS-INDATES-STATUS UPON CNSL
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT OUTDATES-FILE.
+           IF WS-OUTDATES-STATUS NOT EQUAL '00'
+               DISPLAY 'COBBDATE: CANNOT OPEN OUTDATES, STATUS='
+                   WS-OUTDATES-STATUS UPON CNSL
+               MOVE RC-FILE-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      **************************************************************
+      *PROCESS-RECORD - VALIDATE ONE DATE AND WRITE THE RESULT
+      **************************************************************
+
+       2000-PROCESS-RECORD.
+
+           MOVE SPACES        TO OUT-RECORD.
+           MOVE IN-DATE-RAW   TO OUT-DATE.
+
+           MOVE IN-DATE-RAW   TO LS-CONV-DATE-RAW.
+           CALL 'COBNDATE' USING DATE-CONV-REC
+               ON EXCEPTION
+                   DISPLAY 'COBBDATE: COBNDATE CALL FAILED' UPON CNSL
+                   MOVE RC-CALL-FAILED TO RETURN-CODE
+                   STOP RUN
+           END-CALL.
+
+           IF LS-CONV-CONVERTED
+               MOVE LS-CONV-DATE-8 TO LS-DATE-8
+               CALL 'COBTST01' USING DATE-LINKAGE-REC
+                   ON EXCEPTION
+                       DISPLAY 'COBBDATE: COBTST01 CALL FAILED'
+                           UPON CNSL
+                       MOVE RC-CALL-FAILED TO RETURN-CODE
+                       STOP RUN
+               END-CALL
+               MOVE LS-RESPONSE    TO OUT-STATUS
+               MOVE LS-REASON      TO OUT-REASON
+               MOVE LS-BUSDAY-IND  TO OUT-BUSDAY-IND
+           ELSE
+               MOVE 'NO '          TO OUT-STATUS
+               MOVE 'BAD FORMAT'   TO OUT-REASON
+               MOVE SPACE          TO OUT-BUSDAY-IND
+           END-IF.
+
+           WRITE OUT-RECORD.
+
+           ADD 1 TO WS-REC-COUNT.
+           PERFORM 2100-READ-INPUT THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      **************************************************************
+      *READ-INPUT - READ THE NEXT TRANSACTION DATE
+      **************************************************************
+
+       2100-READ-INPUT.
+
+           READ INDATES-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      **************************************************************
+      *TERMINATE - CLOSE FILES
+      **************************************************************
+
+       9000-TERMINATE.
+
+           DISPLAY 'COBBDATE: RECORDS PROCESSED = ' WS-REC-COUNT
+               UPON CNSL.
+           CLOSE INDATES-FILE.
+           CLOSE OUTDATES-FILE.
+
+       9000-EXIT.
+           EXIT.
