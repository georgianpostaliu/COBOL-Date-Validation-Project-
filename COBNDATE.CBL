@@ -0,0 +1,135 @@
+     ******************************************************
+      *NORMALIZEAZA O DATA PRIMITA IN FORMAT DIVERS LA YYYYMMDD
+      *SPECIFICATII
+      *RECUNOASTE URMATOARELE FORMATE DE INTRARE:
+      *    YYYYMMDD      (TRECE NESCHIMBAT)
+      *    MM/DD/YYYY
+      *    DD-MON-YYYY   (MON = ABREVIERE ENGLEZA PE 3 LITERE)
+      *DACA FORMATUL NU ESTE RECUNOSCUT, LS-CONV-STATUS RAMANE 'NO'.
+      *****************************************************
+      *MODIFICATION HISTORY
+      *  - INITIAL VERSION, FRONT-END FOR COBBDATE'S INPUT FEED.
+      *****************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBNDATE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CNSL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-SLASH-FIELDS.
+          05 WS-MM-SLASH              PIC 9(2).
+          05 WS-DD-SLASH               PIC 9(2).
+          05 WS-YYYY-SLASH             PIC 9(4).
+
+       01 WS-DASH-FIELDS.
+          05 WS-DD-DASH                PIC 9(2).
+          05 WS-MON-ABBR                PIC X(3).
+          05 WS-MM-DASH                PIC 9(2).
+          05 WS-YYYY-DASH              PIC 9(4).
+
+       LINKAGE SECTION.
+       COPY DATECONV.
+
+       PROCEDURE DIVISION USING DATE-CONV-REC.
+
+             SET LS-CONV-NOT-CONVERTED TO TRUE.
+             MOVE ZEROS TO LS-CONV-DATE-8.
+
+             EVALUATE TRUE
+                 WHEN LS-CONV-DATE-RAW(3:1) EQUAL '/'
+                      AND LS-CONV-DATE-RAW(6:1) EQUAL '/'
+                     PERFORM 0100-CONV-SLASH THRU 0100-EXIT
+                 WHEN LS-CONV-DATE-RAW(3:1) EQUAL '-'
+                      AND LS-CONV-DATE-RAW(7:1) EQUAL '-'
+                     PERFORM 0200-CONV-DASH THRU 0200-EXIT
+                 WHEN LS-CONV-DATE-RAW(1:8) IS NUMERIC
+                      AND LS-CONV-DATE-RAW(9:3) EQUAL SPACES
+                     PERFORM 0300-CONV-PLAIN THRU 0300-EXIT
+                 WHEN OTHER
+                     CONTINUE
+             END-EVALUATE.
+
+             GOBACK.
+
+      **************************************************************
+      *CONV-SLASH - MM/DD/YYYY
+      **************************************************************
+
+       0100-CONV-SLASH.
+
+           IF LS-CONV-DATE-RAW(1:2) IS NUMERIC
+                  AND LS-CONV-DATE-RAW(4:2) IS NUMERIC
+                  AND LS-CONV-DATE-RAW(7:4) IS NUMERIC
+               MOVE LS-CONV-DATE-RAW(1:2) TO WS-MM-SLASH
+               MOVE LS-CONV-DATE-RAW(4:2) TO WS-DD-SLASH
+               MOVE LS-CONV-DATE-RAW(7:4) TO WS-YYYY-SLASH
+               COMPUTE LS-CONV-DATE-8 = WS-YYYY-SLASH * 10000
+                                  + WS-MM-SLASH * 100
+                                  + WS-DD-SLASH
+               SET LS-CONV-CONVERTED TO TRUE
+           END-IF.
+
+       0100-EXIT.
+           EXIT.
+
+      **************************************************************
+      *CONV-DASH - DD-MON-YYYY
+      **************************************************************
+
+       0200-CONV-DASH.
+
+           IF LS-CONV-DATE-RAW(1:2) IS NUMERIC
+                  AND LS-CONV-DATE-RAW(8:4) IS NUMERIC
+               MOVE LS-CONV-DATE-RAW(1:2) TO WS-DD-DASH
+               MOVE LS-CONV-DATE-RAW(4:3) TO WS-MON-ABBR
+               MOVE LS-CONV-DATE-RAW(8:4) TO WS-YYYY-DASH
+               PERFORM 0210-MONTH-LOOKUP THRU 0210-EXIT
+               IF WS-MM-DASH GREATER THAN ZERO
+                   COMPUTE LS-CONV-DATE-8 = WS-YYYY-DASH * 10000
+                                      + WS-MM-DASH * 100
+                                      + WS-DD-DASH
+                   SET LS-CONV-CONVERTED TO TRUE
+               END-IF
+           END-IF.
+
+       0200-EXIT.
+           EXIT.
+
+       0210-MONTH-LOOKUP.
+
+           MOVE ZERO TO WS-MM-DASH.
+           EVALUATE WS-MON-ABBR
+               WHEN 'JAN' MOVE 01 TO WS-MM-DASH
+               WHEN 'FEB' MOVE 02 TO WS-MM-DASH
+               WHEN 'MAR' MOVE 03 TO WS-MM-DASH
+               WHEN 'APR' MOVE 04 TO WS-MM-DASH
+               WHEN 'MAY' MOVE 05 TO WS-MM-DASH
+               WHEN 'JUN' MOVE 06 TO WS-MM-DASH
+               WHEN 'JUL' MOVE 07 TO WS-MM-DASH
+               WHEN 'AUG' MOVE 08 TO WS-MM-DASH
+               WHEN 'SEP' MOVE 09 TO WS-MM-DASH
+               WHEN 'OCT' MOVE 10 TO WS-MM-DASH
+               WHEN 'NOV' MOVE 11 TO WS-MM-DASH
+               WHEN 'DEC' MOVE 12 TO WS-MM-DASH
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       0210-EXIT.
+           EXIT.
+
+      **************************************************************
+      *CONV-PLAIN - ALREADY YYYYMMDD, PASS THROUGH UNCHANGED
+      **************************************************************
+
+       0300-CONV-PLAIN.
+
+           MOVE LS-CONV-DATE-RAW(1:8) TO LS-CONV-DATE-8.
+           SET LS-CONV-CONVERTED TO TRUE.
+
+       0300-EXIT.
+           EXIT.
