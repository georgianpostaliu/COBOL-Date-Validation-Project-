@@ -0,0 +1,22 @@
+      *****************************************************
+      *DATELINK.CPY
+      *SHARED LINKAGE RECORD FOR DATE VALIDATION CALLS INTO
+      *COBTST01. ANY PROGRAM THAT VALIDATES A DATE (COBVDATE,
+      *COBBDATE, AND ANY FUTURE CALLER) COPIES THIS RECORD SO
+      *THE LAYOUT CANNOT DRIFT OUT OF STEP WITH COBTST01'S
+      *OWN LINKAGE SECTION.
+      *MODIFICATION HISTORY
+      *  - ADDED LS-BUSDAY-IND FOR THE BUSINESS-DAY/HOLIDAY CHECK
+      *    THAT RUNS AFTER CALENDAR VALIDATION.
+      *  - RENAMED FIELDS FROM DL- TO LS- TO MATCH THE LINKAGE
+      *    SECTION PREFIX COBTST01 ALREADY USED FOR LS-DATE.
+      *****************************************************
+       01 DATE-LINKAGE-REC.
+          05 LS-DATE-8               PIC 9(8).
+          05 LS-RESPONSE             PIC X(3).
+             88 LS-DATE-VALID           VALUE 'YES'.
+             88 LS-DATE-INVALID         VALUE 'NO'.
+          05 LS-REASON               PIC X(15).
+          05 LS-BUSDAY-IND           PIC X(1).
+             88 LS-BUSINESS-DAY         VALUE 'Y'.
+             88 LS-NON-BUSINESS-DAY     VALUE 'N'.
