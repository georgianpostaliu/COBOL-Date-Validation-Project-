@@ -0,0 +1,19 @@
+      *****************************************************
+      *DATECONV.CPY
+      *SHARED LINKAGE RECORD FOR CALLS INTO COBNDATE, THE
+      *FRONT-END DATE FORMAT CONVERTER. CALLERS THAT RECEIVE
+      *DATES IN A FORMAT OTHER THAN PLAIN YYYYMMDD (MM/DD/YYYY,
+      *DD-MON-YYYY) NORMALIZE THEM THROUGH THIS RECORD BEFORE
+      *CALLING COBTST01.
+      *MODIFICATION HISTORY
+      *  - RENAMED FIELDS FROM NC- TO LS-CONV- TO MATCH THE
+      *    LINKAGE SECTION LS- PREFIX ESTABLISHED IN COBTST01,
+      *    QUALIFIED SO THIS RECORD CAN LIVE ALONGSIDE DATELINK.CPY
+      *    IN THE SAME WORKING-STORAGE WITHOUT COLLIDING.
+      *****************************************************
+       01 DATE-CONV-REC.
+          05 LS-CONV-DATE-RAW        PIC X(11).
+          05 LS-CONV-DATE-8          PIC 9(8).
+          05 LS-CONV-STATUS          PIC X(3).
+             88 LS-CONV-CONVERTED        VALUE 'YES'.
+             88 LS-CONV-NOT-CONVERTED    VALUE 'NO'.
