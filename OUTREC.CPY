@@ -0,0 +1,15 @@
+      *****************************************************
+      *OUTREC.CPY
+      *SHARED FILE RECORD FOR THE OUTDATES FILE THAT COBBDATE
+      *WRITES AND COBRDATE READS BACK. BOTH PROGRAMS COPY THIS
+      *RECORD SO THE FIELD LAYOUT CANNOT DRIFT OUT OF STEP
+      *BETWEEN THE WRITER AND THE READER.
+      *****************************************************
+       01 OUT-RECORD.
+          05 OUT-DATE                PIC X(11).
+          05 FILLER                  PIC X(1).
+          05 OUT-STATUS              PIC X(3).
+          05 FILLER                  PIC X(1).
+          05 OUT-REASON              PIC X(15).
+          05 FILLER                  PIC X(1).
+          05 OUT-BUSDAY-IND          PIC X(1).
