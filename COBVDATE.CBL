@@ -13,23 +13,52 @@
            05 WS-MM         PIC 9(2) VALUE ZERO.
            05 WS-DD         PIC 9(2) VALUE ZERO.
 
-       01 WS-DATE-FOR-LINKAGE.
-           05 WS-MC        PIC 9(2) VALUE 20.
-           05 WS-YYMMDD    PIC 9(6).
-           05 WS-RESPONSE  PIC X(3).
-               88 VALID    VALUE 'YES'.
-               88 NON-VALID  VALUE 'NO'.
+       01 WS-CENTURY        PIC 9(2) VALUE 20.
+
+       01 WS-RETURN-CODES.
+           05 RC-VALID          PIC 9(3) VALUE 0.
+           05 RC-INVALID         PIC 9(3) VALUE 4.
+           05 RC-BAD-INPUT       PIC 9(3) VALUE 8.
+           05 RC-CALL-FAILED     PIC 9(3) VALUE 12.
+
+       COPY DATELINK.
 
        PROCEDURE DIVISION.
            ACCEPT WS-DATE FROM DATE.
-           MOVE WS-DATE TO WS-YYMMDD.
-
-           CALL 'COBTEST1' USING WS-DATE-FOR-LINKAGE.
 
-           IF VALID
-               DISPLAY 'DATE IS VALID:' WS-DATE-FOR-LINKAGE UPON CNSL
-           ELSE
-               DISPLAY 'DATE IS INVALID:' WS-DATE-FOR-LINKAGE UPON CNSL
+           IF WS-DATE IS NOT NUMERIC
+               DISPLAY 'DATE IS INVALID: BAD SYSTEM DATE' UPON CNSL
+               MOVE RC-BAD-INPUT TO RETURN-CODE
+               STOP RUN
            END-IF.
 
+           COMPUTE LS-DATE-8 = WS-CENTURY * 1000000
+                              + WS-YY * 10000
+                              + WS-MM * 100
+                              + WS-DD.
+
+           CALL 'COBTST01' USING DATE-LINKAGE-REC
+               ON EXCEPTION
+                   DISPLAY 'DATE IS INVALID: COBTST01 CALL FAILED'
+                       UPON CNSL
+                   MOVE RC-CALL-FAILED TO RETURN-CODE
+                   STOP RUN
+               NOT ON EXCEPTION
+                   IF LS-DATE-VALID
+                       DISPLAY 'DATE IS VALID:' DATE-LINKAGE-REC
+                           UPON CNSL
+                       IF LS-BUSINESS-DAY
+                           DISPLAY 'BUSINESS DAY: YES' UPON CNSL
+                       ELSE
+                           DISPLAY 'BUSINESS DAY: NO' UPON CNSL
+                       END-IF
+                       MOVE RC-VALID TO RETURN-CODE
+                   ELSE
+                       DISPLAY 'DATE IS INVALID:' DATE-LINKAGE-REC
+                           UPON CNSL
+                       DISPLAY 'REASON:' LS-REASON UPON CNSL
+                       MOVE RC-INVALID TO RETURN-CODE
+                   END-IF
+           END-CALL.
+
            STOP RUN.
